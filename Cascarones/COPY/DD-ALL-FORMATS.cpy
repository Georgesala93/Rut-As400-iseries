@@ -0,0 +1,28 @@
+      *----------------------------------------------------------------
+      * Copybook  : DD-ALL-FORMATS                                     |
+      * Archivo   : NOMARCHIVO                                         |
+      * Descripcion: Registro externamente descrito de NOMARCHIVO.     |
+      *              El archivo fisico agrupa dos formatos de datos,   |
+      *              seleccionados por TIPOFMT:                        |
+      *                NAFMT01 - Datos primarios del cliente           |
+      *                NAFMT02 - Direccion alterna del cliente         |
+      *----------------------------------------------------------------
+       05  NUMINT                          PIC 9(09).
+       05  EXTERNALLY-DESCRIBED-KEY REDEFINES NUMINT
+                                            PIC 9(09).
+       05  TIPOFMT                         PIC X(02).
+           88  FORMATO-NAFMT01                 VALUE 'F1'.
+           88  FORMATO-NAFMT02                 VALUE 'F2'.
+       05  ESTADOX                         PIC X(01).
+           88  REGISTRO-ACTIVO                 VALUE 'A'.
+           88  REGISTRO-INACTIVO               VALUE 'I'.
+       05  FECINIVX                        PIC 9(08).
+       05  FECFINVX                        PIC 9(08).
+       05  NAFMT01-DATOS.
+           10  NOMBREX                     PIC X(30).
+           10  DIRECCX                     PIC X(40).
+           10  TELEFOX                     PIC X(15).
+       05  NAFMT02-DATOS REDEFINES NAFMT01-DATOS.
+           10  DIRALTX                     PIC X(40).
+           10  CIUDADX                     PIC X(20).
+           10  FILLER                      PIC X(25).
