@@ -6,6 +6,20 @@
       * Aplicacion:                                                   |
       * Funcion   :                                                   |
       * Archivos Entrada/Salida:                                      |
+      *----------------------------------------------------------------
+      * Bitacora de cambios                                           |
+      *  17/03/2021 JSA Version inicial.                               |
+      *  09/08/2026 JSA Bitacora de auditoria de altas/cambios/bajas.  |
+      *  09/08/2026 JSA Checkpoint/restart en START-ARCHIVO.           |
+      *  09/08/2026 JSA Reporte de excepciones y totales de control.   |
+      *  09/08/2026 JSA Parametro de modo de ejecucion (completo,      |
+      *                 rango de llaves, transacciones).               |
+      *  09/08/2026 JSA Archivo de extraccion para interfaz con la     |
+      *                 bodega de datos.                               |
+      *  09/08/2026 JSA Filtros de seleccion por estado y vigencia.    |
+      *  09/08/2026 JSA Aplicacion de transacciones en lote.           |
+      *  09/08/2026 JSA Manejo por formato de registro (NAFMT01/02).   |
+      *  09/08/2026 JSA Deteccion de llaves duplicadas.                |
       *----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -21,6 +35,26 @@
                   ACCESS MODE          IS DYNAMIC
                   RECORD KEY           IS EXTERNALLY-DESCRIBED-KEY
                                           WITH DUPLICATES.
+      *
+           SELECT OPTIONAL CKPTARCH
+                  ASSIGN               TO DATABASE-CKPTARCH
+                  ORGANIZATION         IS SEQUENTIAL.
+      *
+           SELECT LISTADO
+                  ASSIGN               TO DATABASE-LISTADO
+                  ORGANIZATION         IS SEQUENTIAL.
+      *
+           SELECT EXTARCHI
+                  ASSIGN               TO DATABASE-EXTARCHI
+                  ORGANIZATION         IS SEQUENTIAL.
+      *
+           SELECT TRNARCHI
+                  ASSIGN               TO DATABASE-TRNARCHI
+                  ORGANIZATION         IS SEQUENTIAL.
+      *
+           SELECT OPTIONAL AUDITARCH
+                  ASSIGN               TO DATABASE-AUDITARCH
+                  ORGANIZATION         IS SEQUENTIAL.
       *
        DATA DIVISION.
       *
@@ -35,6 +69,71 @@
            COPY DD-ALL-FORMATS         OF NOMARCHIVO.
       *
       *----------------------------------------------------------------
+      * Archivo de checkpoint - ultima llave procesada con exito, para |
+      * permitir reiniciar RECORRER-ARCHIVO sin repasar todo el        |
+      * archivo despues de un abend.                                  |
+      *----------------------------------------------------------------
+       FD  CKPTARCH
+           LABEL RECORDS               ARE STANDARD.
+       01  CKPTARCH-REC.
+           05  CKPT-ULTIMA-LLAVE           PIC 9(09).
+           05  CKPT-FECHA                  PIC 9(08).
+           05  CKPT-HORA                   PIC 9(08).
+      *
+      *----------------------------------------------------------------
+      * Listado de salida del proceso: encabezado, duplicados,        |
+      * transacciones, excepciones y totales de control.              |
+      *----------------------------------------------------------------
+       FD  LISTADO
+           LABEL RECORDS               ARE STANDARD.
+       01  LISTADO-REC                     PIC X(132).
+      *
+      *----------------------------------------------------------------
+      * Archivo de extraccion de interfaz, formato plano fijo, para   |
+      * alimentar la bodega de datos sin releer el archivo indexado.  |
+      *----------------------------------------------------------------
+       FD  EXTARCHI
+           LABEL RECORDS               ARE STANDARD.
+       01  EXTARCHI-REC.
+           05  EXT-LLAVE                   PIC 9(09).
+           05  EXT-TIPOFMT                 PIC X(02).
+           05  EXT-ESTADO                  PIC X(01).
+           05  EXT-FEC-INI-VIG             PIC 9(08).
+           05  EXT-FEC-FIN-VIG             PIC 9(08).
+           05  EXT-NOMBRE                  PIC X(30).
+           05  FILLER                      PIC X(30).
+      *
+      *----------------------------------------------------------------
+      * Archivo de transacciones diarias (altas/cambios/bajas) a      |
+      * aplicar contra NOMARCHIVO en una sola pasada.                 |
+      *----------------------------------------------------------------
+       FD  TRNARCHI
+           LABEL RECORDS               ARE STANDARD.
+       01  TRNARCHI-REC.
+           05  TRN-COD-ACCION              PIC X(01).
+               88  TRN-ALTA                    VALUE 'A'.
+               88  TRN-CAMBIO                  VALUE 'C'.
+               88  TRN-BAJA                    VALUE 'E'.
+           COPY DD-ALL-FORMATS             OF NOMARCHIVO.
+      *
+      *----------------------------------------------------------------
+      * Bitacora de auditoria: imagen antes/despues de cada alta,     |
+      * cambio o baja contra NOMARCHIVO.                              |
+      *----------------------------------------------------------------
+       FD  AUDITARCH
+           LABEL RECORDS               ARE STANDARD.
+       01  AUDITARCH-REC.
+           05  AUD-LLAVE                   PIC 9(09).
+           05  AUD-COD-OPERACION           PIC X(01).
+               88  AUD-OP-ALTA                 VALUE 'A'.
+               88  AUD-OP-CAMBIO               VALUE 'C'.
+               88  AUD-OP-BAJA                 VALUE 'E'.
+           05  AUD-FECHA                   PIC 9(08).
+           05  AUD-HORA                    PIC 9(08).
+           05  AUD-IMAGEN-ANTES            PIC X(113).
+           05  AUD-IMAGEN-DESPUES          PIC X(113).
+      *
+      *----------------------------------------------------------------
       *            Declaracion de Variables de Trabajo                |
       *----------------------------------------------------------------
        WORKING-STORAGE SECTION.
@@ -42,13 +141,136 @@
        01 W-ALFA                          PIC  X(100)    VALUE SPACES.
        01 W-NUMER                         PIC  9(017)    VALUE ZEROES.
        01 W-DECIMAL                       PIC  9(015)V99 VALUE ZEROES.
+      *
+       01 W-NUMINT                        PIC  9(09)     VALUE ZEROES.
+      *
+       01 W-FIN-ARCHIVO                   PIC  9(01)     VALUE 0.
+           88  SI-FIN-ARCHIVO                  VALUE 1.
+           88  NO-FIN-ARCHIVO                  VALUE 0.
+      *
+       01 W-FIN-TRANSACCIONES             PIC  9(01)     VALUE 0.
+           88  SI-FIN-TRANSACCIONES           VALUE 1.
+           88  NO-FIN-TRANSACCIONES           VALUE 0.
+      *
+       01 W-EXISTE-ARCHIVO                PIC  9(01)     VALUE 0.
+           88  EXISTE-EN-ARCHIVO               VALUE 1.
+           88  NO-EXISTE-EN-ARCHIVO            VALUE 0.
+      *
+       01 W-IND-SELECCION                 PIC  9(01)     VALUE 1.
+           88  NOMARCHIVO-SELECCIONADO         VALUE 1.
+           88  NOMARCHIVO-NO-SELECCIONADO      VALUE 0.
+      *
+       01 W-IND-CHECKPOINT                PIC  9(01)     VALUE 0.
+           88  EXISTE-CHECKPOINT               VALUE 1.
+           88  NO-EXISTE-CHECKPOINT            VALUE 0.
+      *
+       01 W-IND-CKPT-PENDIENTE            PIC  9(01)     VALUE 0.
+           88  EXISTE-CKPT-PENDIENTE           VALUE 1.
+           88  NO-EXISTE-CKPT-PENDIENTE        VALUE 0.
+      *
+       01 W-LLAVE-ANTERIOR                PIC  9(09)     VALUE ZEROES.
+       01 W-LLAVE-CHECKPOINT              PIC  9(09)     VALUE ZEROES.
+      *
+       01 W-IMAGEN-ANTES                  PIC  X(113)    VALUE SPACES.
+       01 W-IMAGEN-DESPUES                PIC  X(113)    VALUE SPACES.
+      *
+      *----------------------------------------------------------------
+      * Contadores de totales de control del proceso                  |
+      *----------------------------------------------------------------
+       01 W-CONTADORES.
+           05  W-CONT-LEIDOS               PIC  9(07) COMP VALUE ZERO.
+           05  W-CONT-ESCRITOS             PIC  9(07) COMP VALUE ZERO.
+           05  W-CONT-ACTUALIZADOS         PIC  9(07) COMP VALUE ZERO.
+           05  W-CONT-ELIMINADOS           PIC  9(07) COMP VALUE ZERO.
+           05  W-CONT-RECHAZOS             PIC  9(07) COMP VALUE ZERO.
+           05  W-CONT-DUPLICADOS           PIC  9(07) COMP VALUE ZERO.
+      *
+      *----------------------------------------------------------------
+      * Control del checkpoint periodico                              |
+      *----------------------------------------------------------------
+       01 W-FREC-CHECKPOINT               PIC  9(05) COMP VALUE 100.
+       01 W-RESIDUO-CHECKPOINT            PIC  9(07) COMP VALUE ZERO.
+      *
+      *----------------------------------------------------------------
+      * Datos de excepciones, acumulados en tabla y volcados al       |
+      * reporte por FINALIZAR.                                        |
+      *----------------------------------------------------------------
+       01 EXC-DATOS-ACTUALES.
+           05  EXC-LLAVE                   PIC  9(09)     VALUE ZEROES.
+           05  EXC-PARRAFO                 PIC  X(20)     VALUE SPACES.
+           05  EXC-COD-RAZON               PIC  9(02)     VALUE ZEROES.
+               88  EXC-LLAVE-INVALIDA          VALUE 10.
+               88  EXC-REGISTRO-INEXISTENTE    VALUE 20.
+           05  EXC-DESCRIPCION             PIC  X(40)     VALUE SPACES.
+      *
+       01 TABLA-EXCEPCIONES.
+           05  TAB-EXCEPCION OCCURS 500 TIMES
+                             INDEXED BY IDX-EXCEPCION.
+               10  TAB-EXC-LLAVE           PIC  9(09).
+               10  TAB-EXC-PARRAFO         PIC  X(20).
+               10  TAB-EXC-COD-RAZON       PIC  9(02).
+               10  TAB-EXC-DESCRIPCION     PIC  X(40).
+      *
+      *----------------------------------------------------------------
+      * Lineas de impresion del listado.                              |
+      *----------------------------------------------------------------
+       01 W-ENC-REPORTE.
+           05  FILLER                      PIC  X(30) VALUE
+               'REPORTE DE PROCESO CASCOBOL'.
+           05  FILLER                      PIC  X(102) VALUE SPACES.
+      *
+       01 W-LINEA-DUPLICADO.
+           05  FILLER                      PIC  X(11) VALUE
+               'DUPLICADO:'.
+           05  LIN-DUP-LLAVE               PIC  9(09).
+           05  FILLER                      PIC  X(01) VALUE SPACE.
+           05  FILLER                      PIC  X(35) VALUE
+               'REGISTRO CON LLAVE REPETIDA'.
+           05  FILLER                      PIC  X(76) VALUE SPACES.
+      *
+       01 W-LINEA-EXCEPCION.
+           05  FILLER                      PIC  X(11) VALUE
+               'EXCEPCION:'.
+           05  LIN-EXC-LLAVE               PIC  9(09).
+           05  FILLER                      PIC  X(01) VALUE SPACE.
+           05  LIN-EXC-PARRAFO             PIC  X(20).
+           05  FILLER                      PIC  X(01) VALUE SPACE.
+           05  LIN-EXC-COD                 PIC  9(02).
+           05  FILLER                      PIC  X(01) VALUE SPACE.
+           05  LIN-EXC-DESC                PIC  X(40).
+           05  FILLER                      PIC  X(47) VALUE SPACES.
+      *
+       01 W-LINEA-TRANSACCION.
+           05  FILLER                      PIC  X(12) VALUE
+               'TRANSACCION:'.
+           05  LIN-TRN-LLAVE               PIC  9(09).
+           05  FILLER                      PIC  X(01) VALUE SPACE.
+           05  LIN-TRN-ACCION              PIC  X(01).
+           05  FILLER                      PIC  X(01) VALUE SPACE.
+           05  LIN-TRN-RESULT              PIC  X(20).
+           05  FILLER                      PIC  X(88) VALUE SPACES.
+      *
+       01 W-LINEA-TOTAL.
+           05  LIN-TOT-ETIQUETA            PIC  X(30).
+           05  LIN-TOT-VALOR               PIC  ZZZ,ZZZ,ZZ9.
+           05  FILLER                      PIC  X(91) VALUE SPACES.
       *
       *----------------------------------------------------------------
        LINKAGE SECTION.
       *----------------------------------------------------------------
+      *
+       01  LK-PARM-CASCOBOL.
+           05  LK-MODO-EJECUCION           PIC  X(01).
+               88  MODO-COMPLETO               VALUE '1'.
+               88  MODO-RANGO-LLAVES           VALUE '2'.
+               88  MODO-TRANSACCIONES          VALUE '3'.
+           05  LK-LLAVE-BAJA               PIC  9(09).
+           05  LK-LLAVE-ALTA               PIC  9(09).
+           05  LK-IND-ESTADO               PIC  X(01).
+           05  LK-FECHA-EFECTIVA           PIC  9(08).
       *
       *----------------------------------------------------------------
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LK-PARM-CASCOBOL.
       *----------------------------------------------------------------
       *
       *----------------------------------------------------------------
@@ -66,21 +288,47 @@
       * Procedimiento : Inicializar.                                  |
       * Descripción   : En este procedimiento se inicializan las      |
       *                 variables de control y se abren los archivos  |
-      *                 utilizados.                                   |
+      *                 utilizados. En una pasada completa se lee el  |
+      *                 checkpoint antes de abrir EXTARCHI: si existe |
+      *                 un checkpoint la corrida es un reinicio y el  |
+      *                 extracto de una corrida anterior incompleta   |
+      *                 se conserva (OPEN EXTEND) en vez de truncarse,|
+      *                 para que el archivo de interfaz siga          |
+      *                 representando el archivo completo.            |
       *----------------------------------------------------------------
        INICIALIZAR.
       *----------------------------------------------------------------
-           OPEN INPUT NOMARCHIVO
-           OPEN I-O   NOMARCHIVO
+           OPEN I-O    NOMARCHIVO
+           OPEN OUTPUT LISTADO
+           IF ( NOT MODO-TRANSACCIONES )
+              IF ( MODO-COMPLETO )
+                 PERFORM LEER-CHECKPOINT
+              END-IF
+              IF ( EXISTE-CHECKPOINT )
+                 OPEN EXTEND EXTARCHI
+              ELSE
+                 OPEN OUTPUT EXTARCHI
+              END-IF
+           END-IF
+           OPEN EXTEND AUDITARCH
+           WRITE LISTADO-REC   FROM W-ENC-REPORTE
            .
       *----------------------------------------------------------------
       * Procedimiento : PROCESAR.                                     |
-      * Descripción   : Se inicia la logica del PGM                   |
+      * Descripción   : Se inicia la logica del PGM, seleccionando la |
+      *                 modalidad de proceso segun el parametro       |
+      *                 LK-MODO-EJECUCION: pasada completa, pasada    |
+      *                 por rango de llaves o aplicacion de un lote   |
+      *                 de transacciones.                             |
       *----------------------------------------------------------------
        PROCESAR.
       *----------------------------------------------------------------
-		   PERFORM RECORRER-ARCHIVO
-           CONTINUE
+           EVALUATE TRUE
+              WHEN MODO-TRANSACCIONES
+                 PERFORM PROCESAR-TRANSACCIONES
+              WHEN OTHER
+                 PERFORM RECORRER-ARCHIVO
+           END-EVALUATE
            .
       *----------------------------------------------------------------
       * Procedimiento : Recorrer Archivo.                             |
@@ -94,74 +342,510 @@
            .
       *----------------------------------------------------------------
       * Procedimiento : START-ARCHIVO                                 |
-      * Descripción   : Para realizar un star a un archivo indexado   |
-      *                 se le debe de pasar la llave y del que es     |
-      *                 sequencias no se le pasa nada                 |
+      * Descripción   : Si el modo de ejecucion es por rango de       |
+      *                 llaves se posiciona en la llave baja recibida |
+      *                 por parametro; en caso contrario se posiciona |
+      *                 a partir del ultimo checkpoint grabado (o     |
+      *                 desde el inicio del archivo si no existe uno).|
+      *                 El checkpoint ya fue leido por INICIALIZAR;   |
+      *                 aqui solo se usa el resultado.                |
       *----------------------------------------------------------------
        START-ARCHIVO.
       *----------------------------------------------------------------
-           MOVE 1234556             TO XXXXXX OF ARCHIVO
-           START ARCHIVO       KEY NOT < EXTERNALLY-DESCRIBED-KEY
+           EVALUATE TRUE
+              WHEN MODO-RANGO-LLAVES
+                 MOVE LK-LLAVE-BAJA    TO EXTERNALLY-DESCRIBED-KEY
+                                          OF NOMARCHIVO-REC
+              WHEN OTHER
+                 IF EXISTE-CHECKPOINT
+                    MOVE CKPT-ULTIMA-LLAVE
+                                       TO EXTERNALLY-DESCRIBED-KEY
+                                          OF NOMARCHIVO-REC
+                    ADD 1              TO EXTERNALLY-DESCRIBED-KEY
+                                          OF NOMARCHIVO-REC
+                 ELSE
+                    MOVE ZEROES        TO EXTERNALLY-DESCRIBED-KEY
+                                          OF NOMARCHIVO-REC
+                 END-IF
+           END-EVALUATE
+           START NOMARCHIVO    KEY NOT < EXTERNALLY-DESCRIBED-KEY
+                                          OF NOMARCHIVO-REC
               INVALID KEY
                 MOVE 1              TO W-FIN-ARCHIVO
               NOT INVALID KEY
                 MOVE 0              TO W-FIN-ARCHIVO
            END-START.
       *----------------------------------------------------------------
+      * Procedimiento : LEER-CHECKPOINT.                              |
+      * Descripción   : Recupera la ultima llave procesada con exito  |
+      *                 en una corrida anterior, si existe.           |
+      *----------------------------------------------------------------
+       LEER-CHECKPOINT.
+      *----------------------------------------------------------------
+           MOVE 0                        TO W-IND-CHECKPOINT
+           OPEN INPUT CKPTARCH
+           READ CKPTARCH
+              AT END
+                 MOVE 0                  TO W-IND-CHECKPOINT
+              NOT AT END
+                 MOVE 1                  TO W-IND-CHECKPOINT
+           END-READ
+           CLOSE CKPTARCH
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : GRABAR-CHECKPOINT.                            |
+      * Descripción   : Persiste la ultima llave procesada con exito  |
+      *                 para permitir un reinicio sin repasar el      |
+      *                 archivo completo.                             |
+      *----------------------------------------------------------------
+       GRABAR-CHECKPOINT.
+      *----------------------------------------------------------------
+           MOVE W-LLAVE-CHECKPOINT        TO CKPT-ULTIMA-LLAVE
+           ACCEPT CKPT-FECHA             FROM DATE YYYYMMDD
+           ACCEPT CKPT-HORA              FROM TIME
+           OPEN OUTPUT CKPTARCH
+           WRITE CKPTARCH-REC
+           CLOSE CKPTARCH
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : BORRAR-CHECKPOINT.                            |
+      * Descripción   : Al terminar con exito una pasada completa se  |
+      *                 vacia el archivo de checkpoint, para que la   |
+      *                 proxima corrida completa no reinicie a partir |
+      *                 del punto que dejo esta corrida.               |
+      *----------------------------------------------------------------
+       BORRAR-CHECKPOINT.
+      *----------------------------------------------------------------
+           OPEN OUTPUT CKPTARCH
+           CLOSE CKPTARCH
+           .
+      *----------------------------------------------------------------
       * Procedimiento : READ-NEXT-ARCHIVO.                            |
-      * Descripción   : Se inicia a leer los registros uno a uno      |
+      * Descripción   : Se inicia a leer los registros uno a uno,     |
+      *                 validando llaves duplicadas, despachando por  |
+      *                 formato de registro, aplicando los filtros de |
+      *                 seleccion y grabando el extracto de interfaz  |
+      *                 y el checkpoint periodico.                    |
       *----------------------------------------------------------------
        READ-NEXT-ARCHIVO.
       *----------------------------------------------------------------
-           READ ARCHIVO    NEXT  AT END
+           READ NOMARCHIVO NEXT  AT END
                 MOVE 1             TO W-FIN-ARCHIVO
            END-READ
-      * Realiza filtros, procesa el registro leido, etc
            IF ( NO-FIN-ARCHIVO )
-              MOVE X TO A
+              IF ( MODO-RANGO-LLAVES ) AND
+                 ( EXTERNALLY-DESCRIBED-KEY OF NOMARCHIVO-REC
+                                             > LK-LLAVE-ALTA )
+                 MOVE 1                    TO W-FIN-ARCHIVO
+              ELSE
+                 ADD 1                        TO W-CONT-LEIDOS
+                 SET NOMARCHIVO-SELECCIONADO      TO TRUE
+                 PERFORM VALIDAR-CHECKPOINT
+                 PERFORM VALIDAR-LLAVE-DUPLICADA
+                 PERFORM SELECCIONAR-FORMATO-REGISTRO
+                 PERFORM APLICAR-FILTROS-SELECCION
+                 IF ( NOMARCHIVO-SELECCIONADO )
+                    PERFORM ESCRIBIR-EXTRACTO
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : VALIDAR-LLAVE-DUPLICADA.                      |
+      * Descripción   : Como el archivo se recorre en secuencia de    |
+      *                 llave y esta permite duplicados, se detectan  |
+      *                 llaves iguales en registros consecutivos y se |
+      *                 reportan para su conciliacion.                |
+      *----------------------------------------------------------------
+       VALIDAR-LLAVE-DUPLICADA.
+      *----------------------------------------------------------------
+           IF ( W-CONT-LEIDOS > 1 ) AND
+              ( EXTERNALLY-DESCRIBED-KEY OF NOMARCHIVO-REC
+                                            = W-LLAVE-ANTERIOR )
+              ADD 1                        TO W-CONT-DUPLICADOS
+              MOVE EXTERNALLY-DESCRIBED-KEY OF NOMARCHIVO-REC
+                                            TO LIN-DUP-LLAVE
+              WRITE LISTADO-REC             FROM W-LINEA-DUPLICADO
+           END-IF
+           MOVE EXTERNALLY-DESCRIBED-KEY OF NOMARCHIVO-REC
+                                            TO W-LLAVE-ANTERIOR
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : SELECCIONAR-FORMATO-REGISTRO.                 |
+      * Descripción   : DD-ALL-FORMATS agrupa mas de un formato de    |
+      *                 registro dentro del mismo archivo fisico; se  |
+      *                 despacha a la logica propia de cada formato   |
+      *                 segun el indicador TIPOFMT.                   |
+      *----------------------------------------------------------------
+       SELECCIONAR-FORMATO-REGISTRO.
+      *----------------------------------------------------------------
+           EVALUATE TRUE
+              WHEN FORMATO-NAFMT01 OF NOMARCHIVO-REC
+                 PERFORM PROCESAR-FORMATO-NAFMT01
+              WHEN FORMATO-NAFMT02 OF NOMARCHIVO-REC
+                 PERFORM PROCESAR-FORMATO-NAFMT02
+              WHEN OTHER
+                 PERFORM PROCESAR-FORMATO-DESCONOCIDO
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------
+       PROCESAR-FORMATO-NAFMT01.
+      *----------------------------------------------------------------
+           INSPECT NOMBREX OF NOMARCHIVO-REC CONVERTING
+              'abcdefghijklmnopqrstuvwxyz' TO
+              'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           .
+      *----------------------------------------------------------------
+       PROCESAR-FORMATO-NAFMT02.
+      *----------------------------------------------------------------
+           INSPECT CIUDADX OF NOMARCHIVO-REC CONVERTING
+              'abcdefghijklmnopqrstuvwxyz' TO
+              'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : PROCESAR-FORMATO-DESCONOCIDO.                 |
+      * Descripción   : TIPOFMT trae un valor que no corresponde a    |
+      *                 ninguno de los formatos conocidos; el         |
+      *                 registro se excluye de la seleccion.          |
+      *----------------------------------------------------------------
+       PROCESAR-FORMATO-DESCONOCIDO.
+      *----------------------------------------------------------------
+           SET NOMARCHIVO-NO-SELECCIONADO  TO TRUE
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : APLICAR-FILTROS-SELECCION.                    |
+      * Descripción   : Filtra por el indicador de estado y por el    |
+      *                 rango de vigencia recibidos por parametro; si |
+      *                 el llamador no envia criterio (espacios o     |
+      *                 ceros) el campo correspondiente no filtra.    |
+      *----------------------------------------------------------------
+       APLICAR-FILTROS-SELECCION.
+      *----------------------------------------------------------------
+           IF ( LK-IND-ESTADO NOT = SPACES ) AND
+              ( ESTADOX OF NOMARCHIVO-REC NOT = LK-IND-ESTADO )
+              SET NOMARCHIVO-NO-SELECCIONADO TO TRUE
+           END-IF
+           IF ( LK-FECHA-EFECTIVA NOT = ZEROES ) AND
+              ( ( LK-FECHA-EFECTIVA < FECINIVX OF NOMARCHIVO-REC ) OR
+                ( LK-FECHA-EFECTIVA > FECFINVX OF NOMARCHIVO-REC ) )
+              SET NOMARCHIVO-NO-SELECCIONADO TO TRUE
+           END-IF
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : ESCRIBIR-EXTRACTO.                            |
+      * Descripción   : Graba en formato plano fijo los registros     |
+      *                 seleccionados, para la interfaz nocturna con  |
+      *                 la bodega de datos.                           |
+      *----------------------------------------------------------------
+       ESCRIBIR-EXTRACTO.
+      *----------------------------------------------------------------
+           MOVE NUMINT OF NOMARCHIVO-REC          TO EXT-LLAVE
+           MOVE TIPOFMT OF NOMARCHIVO-REC         TO EXT-TIPOFMT
+           MOVE ESTADOX OF NOMARCHIVO-REC         TO EXT-ESTADO
+           MOVE FECINIVX OF NOMARCHIVO-REC        TO EXT-FEC-INI-VIG
+           MOVE FECFINVX OF NOMARCHIVO-REC        TO EXT-FEC-FIN-VIG
+           IF ( FORMATO-NAFMT01 OF NOMARCHIVO-REC )
+              MOVE NOMBREX OF NOMARCHIVO-REC       TO EXT-NOMBRE
+           ELSE
+              MOVE SPACES                  TO EXT-NOMBRE
+           END-IF
+           WRITE EXTARCHI-REC
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : VALIDAR-CHECKPOINT.                           |
+      * Descripción   : Cada W-FREC-CHECKPOINT registros leidos se    |
+      *                 marca un checkpoint como pendiente de grabar. |
+      *                 Como NOMARCHIVO admite llaves duplicadas, el  |
+      *                 checkpoint no se graba de inmediato con la    |
+      *                 llave del registro que cumplio la frecuencia  |
+      *                 (podria caer en medio de un grupo de llaves   |
+      *                 repetidas); se difiere hasta que se detecta   |
+      *                 el limite del grupo de llaves, momento en el  |
+      *                 que W-LLAVE-ANTERIOR ya contiene la llave del |
+      *                 ultimo registro del grupo recien completado.  |
+      *                 Solo aplica a la pasada completa; una pasada  |
+      *                 por rango de llaves no debe alterar el punto  |
+      *                 de reinicio de la pasada completa.            |
+      *----------------------------------------------------------------
+       VALIDAR-CHECKPOINT.
+      *----------------------------------------------------------------
+           IF ( MODO-COMPLETO )
+              IF ( EXISTE-CKPT-PENDIENTE ) AND
+                 ( EXTERNALLY-DESCRIBED-KEY OF NOMARCHIVO-REC
+                                             NOT = W-LLAVE-ANTERIOR )
+                 MOVE W-LLAVE-ANTERIOR      TO W-LLAVE-CHECKPOINT
+                 PERFORM GRABAR-CHECKPOINT
+                 SET NO-EXISTE-CKPT-PENDIENTE TO TRUE
+              END-IF
+              DIVIDE W-CONT-LEIDOS BY W-FREC-CHECKPOINT
+                 GIVING W-NUMER REMAINDER W-RESIDUO-CHECKPOINT
+              IF ( W-RESIDUO-CHECKPOINT = 0 )
+                 SET EXISTE-CKPT-PENDIENTE  TO TRUE
+              END-IF
            END-IF
            .
       *----------------------------------------------------------------
        WRITE-ARCHIVO.
       *----------------------------------------------------------------
-           WRITE ARCHIVO-REC
+           WRITE NOMARCHIVO-REC
             INVALID KEY
-               DISPLAY "ERROR AL CREAR"
+               ADD 1                       TO W-CONT-RECHAZOS
+               MOVE EXTERNALLY-DESCRIBED-KEY OF NOMARCHIVO-REC
+                                            TO EXC-LLAVE
+               MOVE 'WRITE-ARCHIVO'        TO EXC-PARRAFO
+               SET EXC-LLAVE-INVALIDA      TO TRUE
+               MOVE 'ERROR AL CREAR EL REGISTRO' TO EXC-DESCRIPCION
+               PERFORM REGISTRAR-EXCEPCION
             NOT INVALID KEY
-               DISPLAY "CREACION SATISFACTORIA"
+               ADD 1                       TO W-CONT-ESCRITOS
+               MOVE SPACES                 TO W-IMAGEN-ANTES
+               MOVE NOMARCHIVO-REC         TO W-IMAGEN-DESPUES
+               SET AUD-OP-ALTA             TO TRUE
+               PERFORM GRABAR-AUDITORIA
            END-WRITE.
       *----------------------------------------------------------------
        REWRITE-ARCHIVO.
       *----------------------------------------------------------------
-           REWRITE ARCHIVO-REC
+           REWRITE NOMARCHIVO-REC
             INVALID KEY
-               DISPLAY "ERROR AL ACTUALIZAR"
+               ADD 1                       TO W-CONT-RECHAZOS
+               MOVE EXTERNALLY-DESCRIBED-KEY OF NOMARCHIVO-REC
+                                            TO EXC-LLAVE
+               MOVE 'REWRITE-ARCHIVO'      TO EXC-PARRAFO
+               SET EXC-REGISTRO-INEXISTENTE TO TRUE
+               MOVE 'ERROR AL ACTUALIZAR - CLIENTE NO EXISTE'
+                                            TO EXC-DESCRIPCION
+               PERFORM REGISTRAR-EXCEPCION
             NOT INVALID KEY
-               DISPLAY "ACTUALIZACION SATISFACTORIA"
+               ADD 1                       TO W-CONT-ACTUALIZADOS
+               MOVE NOMARCHIVO-REC         TO W-IMAGEN-DESPUES
+               SET AUD-OP-CAMBIO           TO TRUE
+               PERFORM GRABAR-AUDITORIA
            END-REWRITE.
       *----------------------------------------------------------------
        READ-ARCHIVO.
       *----------------------------------------------------------------
            MOVE 1                        TO W-EXISTE-ARCHIVO
-           MOVE W-NUMINT                 TO NUMINT OF ARCHIVO
-           READ  ARCHIVO
+           MOVE W-NUMINT                 TO NUMINT OF NOMARCHIVO-REC
+           READ  NOMARCHIVO
             INVALID KEY
                MOVE 0                    TO W-EXISTE-ARCHIVO
+            NOT INVALID KEY
+               MOVE NOMARCHIVO-REC       TO W-IMAGEN-ANTES
            END-READ.
       *----------------------------------------------------------------
        DELETE-ARCHIVO.
       *----------------------------------------------------------------
-           DELETE  ARCHIVO
+           DELETE  NOMARCHIVO
             INVALID KEY
-               DISPLAY "CLIENTE NO EXISTE EN LA BD"
+               ADD 1                       TO W-CONT-RECHAZOS
+               MOVE EXTERNALLY-DESCRIBED-KEY OF NOMARCHIVO-REC
+                                            TO EXC-LLAVE
+               MOVE 'DELETE-ARCHIVO'       TO EXC-PARRAFO
+               SET EXC-REGISTRO-INEXISTENTE TO TRUE
+               MOVE 'CLIENTE NO EXISTE EN LA BD' TO EXC-DESCRIPCION
+               PERFORM REGISTRAR-EXCEPCION
             NOT INVALID KEY
-               DISPLAY "CLIENTE NELIMINADO EXITOSAMENTE"
+               ADD 1                       TO W-CONT-ELIMINADOS
+               MOVE SPACES                 TO W-IMAGEN-DESPUES
+               SET AUD-OP-BAJA             TO TRUE
+               PERFORM GRABAR-AUDITORIA
            END-DELETE.
       *----------------------------------------------------------------
+      * Procedimiento : GRABAR-AUDITORIA.                             |
+      * Descripción   : Agrega a la bitacora de auditoria la imagen   |
+      *                 antes/despues, la llave, la fecha/hora y el   |
+      *                 codigo de operacion de cada alta, cambio o    |
+      *                 baja contra NOMARCHIVO.                       |
+      *----------------------------------------------------------------
+       GRABAR-AUDITORIA.
+      *----------------------------------------------------------------
+           MOVE EXTERNALLY-DESCRIBED-KEY OF NOMARCHIVO-REC TO AUD-LLAVE
+           ACCEPT AUD-FECHA              FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA               FROM TIME
+           MOVE W-IMAGEN-ANTES           TO AUD-IMAGEN-ANTES
+           MOVE W-IMAGEN-DESPUES         TO AUD-IMAGEN-DESPUES
+           WRITE AUDITARCH-REC
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : REGISTRAR-EXCEPCION.                          |
+      * Descripción   : Acumula en tabla los rechazos de WRITE,       |
+      *                 REWRITE y DELETE contra NOMARCHIVO, y los     |
+      *                 rechazos de APLICAR-TRANSACCION; el llamador  |
+      *                 deja la llave del registro afectado en        |
+      *                 EXC-LLAVE antes de invocar este parrafo, ya   |
+      *                 que no siempre existe un registro de          |
+      *                 NOMARCHIVO en el area de trabajo (por ejemplo |
+      *                 un codigo de accion invalido). El detalle se  |
+      *                 imprime al final de la corrida en FINALIZAR.  |
+      *----------------------------------------------------------------
+       REGISTRAR-EXCEPCION.
+      *----------------------------------------------------------------
+           IF ( W-CONT-RECHAZOS <= 500 )
+              SET IDX-EXCEPCION        TO W-CONT-RECHAZOS
+              MOVE EXC-LLAVE
+                                        TO TAB-EXC-LLAVE (IDX-EXCEPCION)
+              MOVE EXC-PARRAFO
+                                 TO TAB-EXC-PARRAFO (IDX-EXCEPCION)
+              MOVE EXC-COD-RAZON
+                                 TO TAB-EXC-COD-RAZON (IDX-EXCEPCION)
+              MOVE EXC-DESCRIPCION
+                                 TO TAB-EXC-DESCRIPCION (IDX-EXCEPCION)
+           END-IF
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : PROCESAR-TRANSACCIONES.                       |
+      * Descripción   : Lee el archivo de transacciones diarias y las |
+      *                 aplica en secuencia contra NOMARCHIVO.        |
+      *----------------------------------------------------------------
+       PROCESAR-TRANSACCIONES.
+      *----------------------------------------------------------------
+           OPEN INPUT TRNARCHI
+           PERFORM LEER-TRANSACCION  UNTIL ( SI-FIN-TRANSACCIONES )
+           CLOSE TRNARCHI
+           .
+      *----------------------------------------------------------------
+       LEER-TRANSACCION.
+      *----------------------------------------------------------------
+           READ TRNARCHI NEXT  AT END
+                MOVE 1             TO W-FIN-TRANSACCIONES
+           END-READ
+           IF ( NO-FIN-TRANSACCIONES )
+              ADD 1                        TO W-CONT-LEIDOS
+              PERFORM APLICAR-TRANSACCION
+           END-IF
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : APLICAR-TRANSACCION.                          |
+      * Descripción   : Segun el codigo de accion de la transaccion   |
+      *                 se aplica el alta, cambio o baja contra       |
+      *                 NOMARCHIVO y se registra el resultado en el   |
+      *                 registro de transacciones del listado.        |
+      *----------------------------------------------------------------
+       APLICAR-TRANSACCION.
+      *----------------------------------------------------------------
+           MOVE TRN-COD-ACCION              TO LIN-TRN-ACCION
+           MOVE NUMINT OF TRNARCHI-REC      TO LIN-TRN-LLAVE
+           EVALUATE TRUE
+              WHEN TRN-ALTA
+                 MOVE CORRESPONDING TRNARCHI-REC TO NOMARCHIVO-REC
+                 PERFORM WRITE-ARCHIVO
+                 MOVE 'APLICADA'            TO LIN-TRN-RESULT
+              WHEN TRN-CAMBIO
+                 MOVE NUMINT OF TRNARCHI-REC TO W-NUMINT
+                 PERFORM READ-ARCHIVO
+                 IF ( EXISTE-EN-ARCHIVO )
+                    MOVE CORRESPONDING TRNARCHI-REC TO NOMARCHIVO-REC
+                    PERFORM REWRITE-ARCHIVO
+                    MOVE 'APLICADA'         TO LIN-TRN-RESULT
+                 ELSE
+                    MOVE 'RECHAZADA-NO EXISTE' TO LIN-TRN-RESULT
+                    ADD 1                   TO W-CONT-RECHAZOS
+                    MOVE NUMINT OF TRNARCHI-REC TO EXC-LLAVE
+                    MOVE 'APLICAR-TRANSACCION'
+                                             TO EXC-PARRAFO
+                    SET EXC-REGISTRO-INEXISTENTE TO TRUE
+                    MOVE 'CAMBIO RECHAZADO - CLIENTE NO EXISTE'
+                                             TO EXC-DESCRIPCION
+                    PERFORM REGISTRAR-EXCEPCION
+                 END-IF
+              WHEN TRN-BAJA
+                 MOVE NUMINT OF TRNARCHI-REC TO W-NUMINT
+                 PERFORM READ-ARCHIVO
+                 IF ( EXISTE-EN-ARCHIVO )
+                    PERFORM DELETE-ARCHIVO
+                    MOVE 'APLICADA'         TO LIN-TRN-RESULT
+                 ELSE
+                    MOVE 'RECHAZADA-NO EXISTE' TO LIN-TRN-RESULT
+                    ADD 1                   TO W-CONT-RECHAZOS
+                    MOVE NUMINT OF TRNARCHI-REC TO EXC-LLAVE
+                    MOVE 'APLICAR-TRANSACCION'
+                                             TO EXC-PARRAFO
+                    SET EXC-REGISTRO-INEXISTENTE TO TRUE
+                    MOVE 'BAJA RECHAZADA - CLIENTE NO EXISTE'
+                                             TO EXC-DESCRIPCION
+                    PERFORM REGISTRAR-EXCEPCION
+                 END-IF
+              WHEN OTHER
+                 MOVE 'RECHAZADA-ACCION INV' TO LIN-TRN-RESULT
+                 ADD 1                      TO W-CONT-RECHAZOS
+                 MOVE NUMINT OF TRNARCHI-REC TO EXC-LLAVE
+                 MOVE 'APLICAR-TRANSACCION' TO EXC-PARRAFO
+                 SET EXC-LLAVE-INVALIDA     TO TRUE
+                 MOVE 'CODIGO DE ACCION INVALIDO' TO EXC-DESCRIPCION
+                 PERFORM REGISTRAR-EXCEPCION
+           END-EVALUATE
+           WRITE LISTADO-REC                FROM W-LINEA-TRANSACCION
+           .
+      *----------------------------------------------------------------
       * Procedimiento : Finalizar.                                    |
-      * Descripción   : Se cierran los archivos utilizados.           |
+      * Descripción   : Se imprime el detalle de excepciones y los    |
+      *                 totales de control del run y se cierran los   |
+      *                 archivos utilizados.                          |
       *----------------------------------------------------------------
        FINALIZAR.
       *----------------------------------------------------------------
+           PERFORM IMPRIMIR-EXCEPCION
+              VARYING IDX-EXCEPCION FROM 1 BY 1
+                 UNTIL ( IDX-EXCEPCION > W-CONT-RECHAZOS ) OR
+                       ( IDX-EXCEPCION > 500 )
+           PERFORM IMPRIMIR-TOTAL
+              VARYING IDX-EXCEPCION FROM 1 BY 1 UNTIL IDX-EXCEPCION > 6
+           IF ( MODO-COMPLETO )
+              PERFORM BORRAR-CHECKPOINT
+           END-IF
            CLOSE NOMARCHIVO
+           CLOSE LISTADO
+           IF ( NOT MODO-TRANSACCIONES )
+              CLOSE EXTARCHI
+           END-IF
+           CLOSE AUDITARCH
+           .
+      *----------------------------------------------------------------
+       IMPRIMIR-EXCEPCION.
+      *----------------------------------------------------------------
+           MOVE TAB-EXC-LLAVE (IDX-EXCEPCION)   TO LIN-EXC-LLAVE
+           MOVE TAB-EXC-PARRAFO (IDX-EXCEPCION) TO LIN-EXC-PARRAFO
+           MOVE TAB-EXC-COD-RAZON (IDX-EXCEPCION)
+                                                 TO LIN-EXC-COD
+           MOVE TAB-EXC-DESCRIPCION (IDX-EXCEPCION)
+                                                 TO LIN-EXC-DESC
+           WRITE LISTADO-REC FROM W-LINEA-EXCEPCION
+           .
+      *----------------------------------------------------------------
+      * Procedimiento : IMPRIMIR-TOTAL.                               |
+      * Descripción   : Imprime cada contador del run identificado    |
+      *                 por IDX-EXCEPCION (1=leidos, 2=escritos,      |
+      *                 3=actualizados, 4=eliminados, 5=rechazos,     |
+      *                 6=duplicados).                                |
+      *----------------------------------------------------------------
+       IMPRIMIR-TOTAL.
+      *----------------------------------------------------------------
+           EVALUATE IDX-EXCEPCION
+              WHEN 1
+                 MOVE 'TOTAL REGISTROS LEIDOS       :'
+                                             TO LIN-TOT-ETIQUETA
+                 MOVE W-CONT-LEIDOS               TO LIN-TOT-VALOR
+              WHEN 2
+                 MOVE 'TOTAL REGISTROS ESCRITOS     :'
+                                             TO LIN-TOT-ETIQUETA
+                 MOVE W-CONT-ESCRITOS             TO LIN-TOT-VALOR
+              WHEN 3
+                 MOVE 'TOTAL REGISTROS ACTUALIZADOS :'
+                                             TO LIN-TOT-ETIQUETA
+                 MOVE W-CONT-ACTUALIZADOS         TO LIN-TOT-VALOR
+              WHEN 4
+                 MOVE 'TOTAL REGISTROS ELIMINADOS   :'
+                                             TO LIN-TOT-ETIQUETA
+                 MOVE W-CONT-ELIMINADOS           TO LIN-TOT-VALOR
+              WHEN 5
+                 MOVE 'TOTAL REGISTROS RECHAZADOS   :'
+                                             TO LIN-TOT-ETIQUETA
+                 MOVE W-CONT-RECHAZOS             TO LIN-TOT-VALOR
+              WHEN 6
+                 MOVE 'TOTAL REGISTROS DUPLICADOS   :'
+                                             TO LIN-TOT-ETIQUETA
+                 MOVE W-CONT-DUPLICADOS           TO LIN-TOT-VALOR
+           END-EVALUATE
+           WRITE LISTADO-REC FROM W-LINEA-TOTAL
            .
